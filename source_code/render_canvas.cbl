@@ -0,0 +1,37 @@
+000100 IDENTIFICATION DIVISION.
+000200  PROGRAM-ID. App_renderCanvas.
+000300  AUTHOR. Me.
+000400  DATE-WRITTEN. 01/06/2025
+000500  DATE-COMPILED. 01/06/2025
+000600*
+000700*    MODIFICATION HISTORY
+000800*    --------------------
+000900*    01/06/2025  ME   ORIGINAL -- DISPLAYS THE CANVAS BUILT BY
+001000*    01/06/2025  ME   App_drawCellGrid ONE LINE AT A TIME.
+001100*
+001200 ENVIRONMENT DIVISION.
+001300  CONFIGURATION SECTION.
+001400   SOURCE-COMPUTER. Linux.
+001500   OBJECT-COMPUTER. Linux.
+001600  INPUT-OUTPUT SECTION.
+001700   FILE-CONTROL.
+001800   I-O-CONTROL.
+001900*
+002000 DATA DIVISION.
+002100  FILE SECTION.
+002200  WORKING-STORAGE SECTION.
+002300      COPY "grid_common.cpy".
+002400*
+002500  77  RC-ROW                          PIC 9(03) COMP VALUE ZERO.
+002600*
+002700 PROCEDURE DIVISION.
+002800 0000-MAINLINE.
+002900     PERFORM 1000-DISPLAY-ROW THRU 1000-DISPLAY-ROW-EXIT
+003000         VARYING RC-ROW FROM 1 BY 1 UNTIL RC-ROW > GRID-HEIGHT.
+003100 0000-MAINLINE-EXIT.
+003200     EXIT PROGRAM.
+003300*
+003400 1000-DISPLAY-ROW.
+003500     DISPLAY GRID-CANVAS-LINE (RC-ROW) (1:GRID-WIDTH).
+003600 1000-DISPLAY-ROW-EXIT.
+003700     EXIT.
