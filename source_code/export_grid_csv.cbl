@@ -0,0 +1,82 @@
+000100 IDENTIFICATION DIVISION.
+000200  PROGRAM-ID. App_exportGridCsv.
+000300  AUTHOR. Me.
+000400  DATE-WRITTEN. 08/09/2026
+000500  DATE-COMPILED. 08/09/2026
+000600*
+000700*    MODIFICATION HISTORY
+000800*    --------------------
+000900*    08/09/2026  ME   ORIGINAL -- WRITES THE LIVE-CELL GRID OUT
+001000*    08/09/2026  ME   AS A FLAT CSV FILE, ONE ROW PER GRID ROW,
+001100*    08/09/2026  ME   SO IT CAN BE PULLED INTO SPREADSHEET OR BI
+001200*    08/09/2026  ME   TOOLING INSTEAD OF SCREENSHOTTING A CANVAS.
+001300*    08/09/2026  ME   MAPPED EACH CELL TO A LITERAL "0" OR "1"
+001400*    08/09/2026  ME   RATHER THAN STRINGING THE RAW STATE BYTE, SO
+001500*    08/09/2026  ME   AN UNTOUCHED CELL DOES NOT EXPORT AS A NUL.
+001600*    08/09/2026  ME   ADDED A FILE STATUS CHECK ON THE OPEN, SAME
+001700*    08/09/2026  ME   AS EVERY OTHER OUTPUT FILE IN THE SYSTEM, SO
+001800*    08/09/2026  ME   A FAILED OPEN IS NOT SILENT.
+001900*
+002000 ENVIRONMENT DIVISION.
+002100  CONFIGURATION SECTION.
+002200   SOURCE-COMPUTER. Linux.
+002300   OBJECT-COMPUTER. Linux.
+002400  INPUT-OUTPUT SECTION.
+002500   FILE-CONTROL.
+002600       SELECT CSV-EXPORT-FILE ASSIGN TO "GRIDCSV"
+002700           ORGANIZATION IS LINE SEQUENTIAL
+002800           FILE STATUS IS ECG-CSV-STATUS.
+002900   I-O-CONTROL.
+003000*
+003100 DATA DIVISION.
+003200  FILE SECTION.
+003300  FD  CSV-EXPORT-FILE.
+003400  01  CSV-EXPORT-RECORD                PIC X(512).
+003500  WORKING-STORAGE SECTION.
+003600      COPY "grid_common.cpy".
+003700*
+003800  77  ECG-ROW                          PIC 9(03) COMP VALUE ZERO.
+003900  77  ECG-COL                          PIC 9(03) COMP VALUE ZERO.
+004000  77  ECG-POINTER                      PIC 9(04) COMP VALUE 1.
+004100  77  ECG-CSV-STATUS                   PIC X(02) VALUE SPACES.
+004200*
+004300 PROCEDURE DIVISION.
+004400*------------------------------------------------------------*
+004500*    0000-MAINLINE -- ONE CSV RECORD PER GRID ROW, ONE FIELD  *
+004600*    PER CELL STATE ('1' OR '0').                             *
+004700*------------------------------------------------------------*
+004800 0000-MAINLINE.
+004900     OPEN OUTPUT CSV-EXPORT-FILE.
+005000     IF ECG-CSV-STATUS NOT = "00"
+005100         DISPLAY "UNABLE TO OPEN GRIDCSV " ECG-CSV-STATUS
+005200         STOP RUN
+005300     END-IF.
+005400     PERFORM 1000-WRITE-CSV-ROW THRU 1000-WRITE-CSV-ROW-EXIT
+005500         VARYING ECG-ROW FROM 1 BY 1 UNTIL ECG-ROW > GRID-HEIGHT.
+005600     CLOSE CSV-EXPORT-FILE.
+005700 0000-MAINLINE-EXIT.
+005800     EXIT PROGRAM.
+005900*
+006000 1000-WRITE-CSV-ROW.
+006100     MOVE SPACES TO CSV-EXPORT-RECORD.
+006200     MOVE 1 TO ECG-POINTER.
+006300     PERFORM 1100-APPEND-CELL THRU 1100-APPEND-CELL-EXIT
+006400         VARYING ECG-COL FROM 1 BY 1 UNTIL ECG-COL > GRID-WIDTH.
+006500     WRITE CSV-EXPORT-RECORD.
+006600 1000-WRITE-CSV-ROW-EXIT.
+006700     EXIT.
+006800*
+006900 1100-APPEND-CELL.
+007000     IF ECG-COL > 1
+007100         STRING "," DELIMITED BY SIZE
+007200             INTO CSV-EXPORT-RECORD WITH POINTER ECG-POINTER
+007300     END-IF.
+007400     IF GRID-CELL-STATE (ECG-ROW ECG-COL) = "1"
+007500         STRING "1" DELIMITED BY SIZE
+007600             INTO CSV-EXPORT-RECORD WITH POINTER ECG-POINTER
+007700     ELSE
+007800         STRING "0" DELIMITED BY SIZE
+007900             INTO CSV-EXPORT-RECORD WITH POINTER ECG-POINTER
+008000     END-IF.
+008100 1100-APPEND-CELL-EXIT.
+008200     EXIT.
