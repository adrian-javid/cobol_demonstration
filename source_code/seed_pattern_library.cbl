@@ -0,0 +1,193 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. App_seedPatternLibrary.
+000300 AUTHOR. Me.
+000400 DATE-WRITTEN. 08/09/2026
+000500 DATE-COMPILED. 08/09/2026
+000600*
+000700*    MODIFICATION HISTORY
+000800*    --------------------
+000900*    08/09/2026  ME   ORIGINAL -- ONE-TIME UTILITY THAT SEEDS
+001000*    08/09/2026  ME   PATTERNLIB WITH THE NAMED STARTING PATTERNS
+001100*    08/09/2026  ME   (GLIDER, PULSAR) THE "L" KEYBOARD COMMAND IS
+001200*    08/09/2026  ME   DOCUMENTED TO LOAD. RUN ONCE, AS A SEPARATE
+001300*    08/09/2026  ME   JOB STEP, BEFORE THE FIRST App_mainLoop RUN
+001400*    08/09/2026  ME   THAT NEEDS THE LIBRARY -- NOT PART OF THE
+001500*    08/09/2026  ME   PER-TICK CALL CHAIN, SO IT DOES NOT SHARE
+001600*    08/09/2026  ME   GRID-COMMON'S EXTERNAL STORAGE.
+001700*
+001800 ENVIRONMENT DIVISION.
+001900  CONFIGURATION SECTION.
+002000   SOURCE-COMPUTER. Linux.
+002100   OBJECT-COMPUTER. Linux.
+002200  INPUT-OUTPUT SECTION.
+002300   FILE-CONTROL.
+002400       SELECT PATTERN-LIBRARY-FILE ASSIGN TO "PATTERNLIB"
+002500           ORGANIZATION IS INDEXED
+002600           ACCESS MODE IS SEQUENTIAL
+002700           RECORD KEY IS PATLIB-PATTERN-NAME
+002800           FILE STATUS IS SPL-STATUS.
+002900   I-O-CONTROL.
+003000*
+003100 DATA DIVISION.
+003200  FILE SECTION.
+003300  FD  PATTERN-LIBRARY-FILE.
+003400      COPY "pattern_lib.cpy".
+003500  WORKING-STORAGE SECTION.
+003600  77  SPL-STATUS                       PIC X(02) VALUE SPACES.
+003700*
+003800 PROCEDURE DIVISION.
+003900*------------------------------------------------------------*
+004000*    0000-MAINLINE -- BUILD PATTERNLIB FROM SCRATCH, ONE       *
+004100*    RECORD PER NAMED PATTERN.                                 *
+004200*------------------------------------------------------------*
+004300 0000-MAINLINE.
+004400     OPEN OUTPUT PATTERN-LIBRARY-FILE.
+004500     IF SPL-STATUS NOT = "00"
+004600         DISPLAY "UNABLE TO OPEN PATTERNLIB " SPL-STATUS
+004700         STOP RUN
+004800     END-IF.
+004900     PERFORM 1000-WRITE-GLIDER THRU 1000-WRITE-GLIDER-EXIT.
+005000     PERFORM 2000-WRITE-PULSAR THRU 2000-WRITE-PULSAR-EXIT.
+005100     CLOSE PATTERN-LIBRARY-FILE.
+005200     DISPLAY "PATTERN LIBRARY SEEDED -- GLIDER, PULSAR".
+005300 0000-MAINLINE-EXIT.
+005400     EXIT PROGRAM.
+005500*
+005600*------------------------------------------------------------*
+005700*    1000-WRITE-GLIDER -- THE CLASSIC 5-CELL, 3X3 GLIDER.      *
+005800*------------------------------------------------------------*
+005900 1000-WRITE-GLIDER.
+006000     MOVE SPACES TO PATLIB-RECORD.
+006100     MOVE "GLIDER" TO PATLIB-PATTERN-NAME.
+006200     MOVE 3 TO PATLIB-WIDTH.
+006300     MOVE 3 TO PATLIB-HEIGHT.
+006400     MOVE 5 TO PATLIB-CELL-COUNT.
+006500     MOVE 0 TO PATLIB-CELL-ROW-OFFSET (1).
+006600     MOVE 1 TO PATLIB-CELL-COL-OFFSET (1).
+006700     MOVE 1 TO PATLIB-CELL-ROW-OFFSET (2).
+006800     MOVE 2 TO PATLIB-CELL-COL-OFFSET (2).
+006900     MOVE 2 TO PATLIB-CELL-ROW-OFFSET (3).
+007000     MOVE 0 TO PATLIB-CELL-COL-OFFSET (3).
+007100     MOVE 2 TO PATLIB-CELL-ROW-OFFSET (4).
+007200     MOVE 1 TO PATLIB-CELL-COL-OFFSET (4).
+007300     MOVE 2 TO PATLIB-CELL-ROW-OFFSET (5).
+007400     MOVE 2 TO PATLIB-CELL-COL-OFFSET (5).
+007500     WRITE PATLIB-RECORD
+007600         INVALID KEY
+007700             DISPLAY "UNABLE TO WRITE GLIDER RECORD"
+007800     END-WRITE.
+007900 1000-WRITE-GLIDER-EXIT.
+008000     EXIT.
+008100*
+008200*------------------------------------------------------------*
+008300*    2000-WRITE-PULSAR -- THE CLASSIC 48-CELL, 13X13 PULSAR    *
+008400*    OSCILLATOR.                                               *
+008500*------------------------------------------------------------*
+008600 2000-WRITE-PULSAR.
+008700     MOVE SPACES TO PATLIB-RECORD.
+008800     MOVE "PULSAR" TO PATLIB-PATTERN-NAME.
+008900     MOVE 13 TO PATLIB-WIDTH.
+009000     MOVE 13 TO PATLIB-HEIGHT.
+009100     MOVE 48 TO PATLIB-CELL-COUNT.
+009200     MOVE 0 TO PATLIB-CELL-ROW-OFFSET (1).
+009300     MOVE 2 TO PATLIB-CELL-COL-OFFSET (1).
+009400     MOVE 0 TO PATLIB-CELL-ROW-OFFSET (2).
+009500     MOVE 3 TO PATLIB-CELL-COL-OFFSET (2).
+009600     MOVE 0 TO PATLIB-CELL-ROW-OFFSET (3).
+009700     MOVE 4 TO PATLIB-CELL-COL-OFFSET (3).
+009800     MOVE 0 TO PATLIB-CELL-ROW-OFFSET (4).
+009900     MOVE 8 TO PATLIB-CELL-COL-OFFSET (4).
+010000     MOVE 0 TO PATLIB-CELL-ROW-OFFSET (5).
+010100     MOVE 9 TO PATLIB-CELL-COL-OFFSET (5).
+010200     MOVE 0 TO PATLIB-CELL-ROW-OFFSET (6).
+010300     MOVE 10 TO PATLIB-CELL-COL-OFFSET (6).
+010400     MOVE 2 TO PATLIB-CELL-ROW-OFFSET (7).
+010500     MOVE 0 TO PATLIB-CELL-COL-OFFSET (7).
+010600     MOVE 2 TO PATLIB-CELL-ROW-OFFSET (8).
+010700     MOVE 5 TO PATLIB-CELL-COL-OFFSET (8).
+010800     MOVE 2 TO PATLIB-CELL-ROW-OFFSET (9).
+010900     MOVE 7 TO PATLIB-CELL-COL-OFFSET (9).
+011000     MOVE 2 TO PATLIB-CELL-ROW-OFFSET (10).
+011100     MOVE 12 TO PATLIB-CELL-COL-OFFSET (10).
+011200     MOVE 3 TO PATLIB-CELL-ROW-OFFSET (11).
+011300     MOVE 0 TO PATLIB-CELL-COL-OFFSET (11).
+011400     MOVE 3 TO PATLIB-CELL-ROW-OFFSET (12).
+011500     MOVE 5 TO PATLIB-CELL-COL-OFFSET (12).
+011600     MOVE 3 TO PATLIB-CELL-ROW-OFFSET (13).
+011700     MOVE 7 TO PATLIB-CELL-COL-OFFSET (13).
+011800     MOVE 3 TO PATLIB-CELL-ROW-OFFSET (14).
+011900     MOVE 12 TO PATLIB-CELL-COL-OFFSET (14).
+012000     MOVE 4 TO PATLIB-CELL-ROW-OFFSET (15).
+012100     MOVE 0 TO PATLIB-CELL-COL-OFFSET (15).
+012200     MOVE 4 TO PATLIB-CELL-ROW-OFFSET (16).
+012300     MOVE 5 TO PATLIB-CELL-COL-OFFSET (16).
+012400     MOVE 4 TO PATLIB-CELL-ROW-OFFSET (17).
+012500     MOVE 7 TO PATLIB-CELL-COL-OFFSET (17).
+012600     MOVE 4 TO PATLIB-CELL-ROW-OFFSET (18).
+012700     MOVE 12 TO PATLIB-CELL-COL-OFFSET (18).
+012800     MOVE 5 TO PATLIB-CELL-ROW-OFFSET (19).
+012900     MOVE 2 TO PATLIB-CELL-COL-OFFSET (19).
+013000     MOVE 5 TO PATLIB-CELL-ROW-OFFSET (20).
+013100     MOVE 3 TO PATLIB-CELL-COL-OFFSET (20).
+013200     MOVE 5 TO PATLIB-CELL-ROW-OFFSET (21).
+013300     MOVE 4 TO PATLIB-CELL-COL-OFFSET (21).
+013400     MOVE 5 TO PATLIB-CELL-ROW-OFFSET (22).
+013500     MOVE 8 TO PATLIB-CELL-COL-OFFSET (22).
+013600     MOVE 5 TO PATLIB-CELL-ROW-OFFSET (23).
+013700     MOVE 9 TO PATLIB-CELL-COL-OFFSET (23).
+013800     MOVE 5 TO PATLIB-CELL-ROW-OFFSET (24).
+013900     MOVE 10 TO PATLIB-CELL-COL-OFFSET (24).
+014000     MOVE 7 TO PATLIB-CELL-ROW-OFFSET (25).
+014100     MOVE 2 TO PATLIB-CELL-COL-OFFSET (25).
+014200     MOVE 7 TO PATLIB-CELL-ROW-OFFSET (26).
+014300     MOVE 3 TO PATLIB-CELL-COL-OFFSET (26).
+014400     MOVE 7 TO PATLIB-CELL-ROW-OFFSET (27).
+014500     MOVE 4 TO PATLIB-CELL-COL-OFFSET (27).
+014600     MOVE 7 TO PATLIB-CELL-ROW-OFFSET (28).
+014700     MOVE 8 TO PATLIB-CELL-COL-OFFSET (28).
+014800     MOVE 7 TO PATLIB-CELL-ROW-OFFSET (29).
+014900     MOVE 9 TO PATLIB-CELL-COL-OFFSET (29).
+015000     MOVE 7 TO PATLIB-CELL-ROW-OFFSET (30).
+015100     MOVE 10 TO PATLIB-CELL-COL-OFFSET (30).
+015200     MOVE 8 TO PATLIB-CELL-ROW-OFFSET (31).
+015300     MOVE 0 TO PATLIB-CELL-COL-OFFSET (31).
+015400     MOVE 8 TO PATLIB-CELL-ROW-OFFSET (32).
+015500     MOVE 5 TO PATLIB-CELL-COL-OFFSET (32).
+015600     MOVE 8 TO PATLIB-CELL-ROW-OFFSET (33).
+015700     MOVE 7 TO PATLIB-CELL-COL-OFFSET (33).
+015800     MOVE 8 TO PATLIB-CELL-ROW-OFFSET (34).
+015900     MOVE 12 TO PATLIB-CELL-COL-OFFSET (34).
+016000     MOVE 9 TO PATLIB-CELL-ROW-OFFSET (35).
+016100     MOVE 0 TO PATLIB-CELL-COL-OFFSET (35).
+016200     MOVE 9 TO PATLIB-CELL-ROW-OFFSET (36).
+016300     MOVE 5 TO PATLIB-CELL-COL-OFFSET (36).
+016400     MOVE 9 TO PATLIB-CELL-ROW-OFFSET (37).
+016500     MOVE 7 TO PATLIB-CELL-COL-OFFSET (37).
+016600     MOVE 9 TO PATLIB-CELL-ROW-OFFSET (38).
+016700     MOVE 12 TO PATLIB-CELL-COL-OFFSET (38).
+016800     MOVE 10 TO PATLIB-CELL-ROW-OFFSET (39).
+016900     MOVE 0 TO PATLIB-CELL-COL-OFFSET (39).
+017000     MOVE 10 TO PATLIB-CELL-ROW-OFFSET (40).
+017100     MOVE 5 TO PATLIB-CELL-COL-OFFSET (40).
+017200     MOVE 10 TO PATLIB-CELL-ROW-OFFSET (41).
+017300     MOVE 7 TO PATLIB-CELL-COL-OFFSET (41).
+017400     MOVE 10 TO PATLIB-CELL-ROW-OFFSET (42).
+017500     MOVE 12 TO PATLIB-CELL-COL-OFFSET (42).
+017600     MOVE 12 TO PATLIB-CELL-ROW-OFFSET (43).
+017700     MOVE 2 TO PATLIB-CELL-COL-OFFSET (43).
+017800     MOVE 12 TO PATLIB-CELL-ROW-OFFSET (44).
+017900     MOVE 3 TO PATLIB-CELL-COL-OFFSET (44).
+018000     MOVE 12 TO PATLIB-CELL-ROW-OFFSET (45).
+018100     MOVE 4 TO PATLIB-CELL-COL-OFFSET (45).
+018200     MOVE 12 TO PATLIB-CELL-ROW-OFFSET (46).
+018300     MOVE 8 TO PATLIB-CELL-COL-OFFSET (46).
+018400     MOVE 12 TO PATLIB-CELL-ROW-OFFSET (47).
+018500     MOVE 9 TO PATLIB-CELL-COL-OFFSET (47).
+018600     MOVE 12 TO PATLIB-CELL-ROW-OFFSET (48).
+018700     MOVE 10 TO PATLIB-CELL-COL-OFFSET (48).
+018800     WRITE PATLIB-RECORD
+018900         INVALID KEY
+019000             DISPLAY "UNABLE TO WRITE PULSAR RECORD"
+019100     END-WRITE.
+019200 2000-WRITE-PULSAR-EXIT.
+019300     EXIT.
