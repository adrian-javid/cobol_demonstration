@@ -0,0 +1,66 @@
+      *****************************************************************
+      * GRID-COMMON.
+      * SHARED EXTERNAL WORKING-STORAGE FOR THE CELL-GRID SIMULATION.
+      * EVERY App_xxx PROGRAM COPIES THIS BOOK INTO ITS WORKING-STORAGE
+      * SECTION SO THE GRID BUFFER AND RUN SWITCHES ARE SHARED ACROSS
+      * SEPARATELY CALLED PROGRAMS WITHOUT ANY OF THE CALL STATEMENTS
+      * HAVING TO CARRY A USING PHRASE.
+      *****************************************************************
+       01  GRID-DIMENSIONS IS EXTERNAL.
+           05  GRID-WIDTH                  PIC 9(03) COMP.
+           05  GRID-HEIGHT                 PIC 9(03) COMP.
+           05  GRID-TICK-DELAY             PIC 9(05) COMP.
+
+      *** VALUE CLAUSES ON EXTERNAL ITEMS ARE NOT HONORED AT RUNTIME,
+      *** SO THE GRID SIZE LIMITS ARE ORDINARY (NON-EXTERNAL) 77-LEVEL
+      *** CONSTANTS INSTEAD OF LIVING IN GRID-DIMENSIONS ABOVE.
+       77  GRID-MAX-WIDTH                  PIC 9(03) COMP VALUE 100.
+       77  GRID-MAX-HEIGHT                 PIC 9(03) COMP VALUE 100.
+
+       01  GRID-CONTROL IS EXTERNAL.
+           05  GRID-GENERATION             PIC 9(09) COMP.
+           05  GRID-QUIT-SWITCH            PIC X(01).
+               88  GRID-QUIT-YES               VALUE "Y".
+               88  GRID-QUIT-NO                VALUE "N".
+           05  GRID-KEY-PRESSED            PIC X(01).
+           05  GRID-LOAD-PATTERN-SWITCH    PIC X(01).
+               88  GRID-LOAD-PATTERN-YES       VALUE "Y".
+               88  GRID-LOAD-PATTERN-NO        VALUE "N".
+           05  GRID-PATTERN-NAME           PIC X(20).
+           05  GRID-BATCH-SWITCH           PIC X(01).
+               88  GRID-BATCH-MODE-YES         VALUE "Y".
+               88  GRID-BATCH-MODE-NO          VALUE "N".
+           05  GRID-BATCH-GENERATIONS      PIC 9(08) COMP.
+           05  GRID-RUN-ID                 PIC X(16).
+           05  GRID-OPERATOR-ID            PIC X(08).
+           05  GRID-RESUME-SWITCH          PIC X(01).
+               88  GRID-RESUME-YES             VALUE "Y".
+               88  GRID-RESUME-NO              VALUE "N".
+
+      *** LIVE-CELL MATRIX -- '1' = LIVE, '0' = DEAD, INDEXED (ROW COL)
+       01  GRID-CELL-TABLE IS EXTERNAL.
+           05  GRID-CELL-ROW-ENTRY OCCURS 100 TIMES.
+               10  GRID-CELL-STATE         PIC X(01) OCCURS 100 TIMES.
+
+      *** GLYPH BUFFER BUILT BY App_drawCellGrid AND DISPLAYED BY
+      *** App_renderCanvas.
+       01  GRID-CANVAS-BUFFER IS EXTERNAL.
+           05  GRID-CANVAS-LINE OCCURS 100 TIMES.
+               10  GRID-CANVAS-CHAR        PIC X(01) OCCURS 100 TIMES.
+
+      *** PER-TICK COUNTS BUILT BY App_updateCellGrid AND PRINTED ON
+      *** THE GENERATION-STATISTICS REPORT BY App_mainLoop.
+       01  GRID-STATISTICS IS EXTERNAL.
+           05  GRID-POPULATION-COUNT       PIC 9(05) COMP.
+           05  GRID-BIRTH-COUNT            PIC 9(05) COMP.
+           05  GRID-DEATH-COUNT            PIC 9(05) COMP.
+
+      *** SPARSE LIST OF THE CELLS THAT ARE LIVE RIGHT NOW, MAINTAINED
+      *** BY App_updateCellGrid SO EACH GENERATION ONLY HAS TO VISIT
+      *** LIVE CELLS AND THEIR NEIGHBORS INSTEAD OF EVERY CELL ON THE
+      *** GRID.
+       01  GRID-ACTIVE-LIST IS EXTERNAL.
+           05  GRID-ACTIVE-COUNT           PIC 9(05) COMP.
+           05  GRID-ACTIVE-ENTRY OCCURS 10000 TIMES.
+               10  GRID-ACTIVE-ROW         PIC 9(03) COMP.
+               10  GRID-ACTIVE-COL         PIC 9(03) COMP.
