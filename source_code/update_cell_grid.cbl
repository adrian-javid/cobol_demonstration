@@ -0,0 +1,444 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. App_updateCellGrid.
+000300 AUTHOR. Me.
+000400 DATE-WRITTEN. 01/06/2025
+000500 DATE-COMPILED. 01/06/2025
+000600*
+000700*    MODIFICATION HISTORY
+000800*    --------------------
+000900*    01/06/2025  ME   ORIGINAL -- APPLIES THE LIFE RULES TO EVERY
+001000*    01/06/2025  ME   CELL IN THE GRID EACH GENERATION, DOUBLE
+001100*    01/06/2025  ME   BUFFERED SO THE NEXT STATE DOES NOT CLOBBER
+001200*    01/06/2025  ME   THE CURRENT ONE WHILE IT IS BEING EVALUATED.
+001300*    08/09/2026  ME   ADDED A CHECKPOINT FILE SO A LONG RUN CAN BE
+001400*    08/09/2026  ME   RESUMED -- THE LIVE-CELL LIST IS RESTORED ON
+001500*    08/09/2026  ME   THE FIRST CALL AND RESAVED EVERY TENTH TICK.
+001600*    08/09/2026  ME   NOW ACCUMULATES POPULATION, BIRTH AND
+001700*    08/09/2026  ME   DEATH COUNTS FOR THE STATS REPORT PRINTED
+001800*    08/09/2026  ME   EACH TICK BY App_mainLoop.
+001900*    08/09/2026  ME   ADDED THE STARTING-PATTERN LIBRARY -- WHEN
+002000*    08/09/2026  ME   THE OPERATOR HAS NAMED A PATTERN, IT IS
+002100*    08/09/2026  ME   STAMPED INTO THE GRID BEFORE THIS TICK.
+002200*    08/09/2026  ME   REWORKED THE GENERATION STEP TO TRACK A
+002300*    08/09/2026  ME   SPARSE LIST OF LIVE CELLS AND NEIGHBORS
+002400*    08/09/2026  ME   OF RESCANNING THE WHOLE GRID EVERY TICK; THE
+002500*    08/09/2026  ME   FULL SCAN NOW ONLY RUNS ON A CHECKPOINT
+002600*    08/09/2026  ME   RESTORE OR A PATTERN LOAD, TO REBUILD
+002700*    08/09/2026  ME   THE LIST FROM SCRATCH.
+002800*    08/09/2026  ME   WIDENED THE CHECKPOINT'S LIVE-CELL TABLE TO
+002900*    08/09/2026  ME   MATCH THE ACTIVE LIST'S 10000-CELL CAPACITY,
+003000*    08/09/2026  ME   RANGE-CHECKED THE COORDINATES READ BACK FROM
+003100*    08/09/2026  ME   A CHECKPOINT, AND MADE THE RESTORE ITSELF
+003200*    08/09/2026  ME   CONDITIONAL ON GRID-RESUME-YES SO A FRESH
+003300*    08/09/2026  ME   OPERATOR-KEYED SETUP IS NOT CLOBBERED.
+003400*    08/09/2026  ME   CAPPED THE PATTERN-LOAD LOOP AT THE LIBRARY
+003500*    08/09/2026  ME   RECORD'S 500-CELL TABLE SIZE SO A HAND-KEYED
+003600*    08/09/2026  ME   PATLIB-CELL-COUNT OVER 500 CANNOT SUBSCRIPT
+003700*    08/09/2026  ME   PAST THE END OF THE TABLE.
+003800*    08/09/2026  ME   CAPPED THE CHECKPOINT-RESTORE LOOP AT THE
+003900*    08/09/2026  ME   LIVE-CELL TABLE'S OWN 10000-ENTRY SIZE, SAME
+004000*    08/09/2026  ME   AS THE PATTERN-LOAD LOOP ABOVE, AND ADDED A
+004100*    08/09/2026  ME   FILE STATUS CHECK AFTER THE CHECKPOINT WRITE
+004200*    08/09/2026  ME   SO A FAILED WRITE IS NOT SILENT.
+004300*
+004400 ENVIRONMENT DIVISION.
+004500  CONFIGURATION SECTION.
+004600   SOURCE-COMPUTER. Linux.
+004700   OBJECT-COMPUTER. Linux.
+004800  INPUT-OUTPUT SECTION.
+004900   FILE-CONTROL.
+005000       SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+005100           ORGANIZATION IS SEQUENTIAL
+005200           FILE STATUS IS UCG-CKPT-STATUS.
+005300       SELECT PATTERN-LIBRARY-FILE ASSIGN TO "PATTERNLIB"
+005400           ORGANIZATION IS INDEXED
+005500           ACCESS MODE IS DYNAMIC
+005600           RECORD KEY IS PATLIB-PATTERN-NAME
+005700           FILE STATUS IS UCG-PATLIB-STATUS.
+005800   I-O-CONTROL.
+005900*
+006000 DATA DIVISION.
+006100  FILE SECTION.
+006200  FD  CHECKPOINT-FILE.
+006300  01  CKPT-RECORD.
+006400      05  CKPT-WIDTH                  PIC 9(03).
+006500      05  CKPT-HEIGHT                 PIC 9(03).
+006600      05  CKPT-GENERATION             PIC 9(09).
+006700      05  CKPT-LIVE-CELL-COUNT        PIC 9(05).
+006800      05  CKPT-LIVE-CELL-ENTRY OCCURS 10000 TIMES.
+006900          10  CKPT-LIVE-ROW           PIC 9(03).
+007000          10  CKPT-LIVE-COL           PIC 9(03).
+007100  FD  PATTERN-LIBRARY-FILE.
+007200      COPY "pattern_lib.cpy".
+007300  WORKING-STORAGE SECTION.
+007400      COPY "grid_common.cpy".
+007500*
+007600  77  UCG-ROW                         PIC 9(03) COMP VALUE ZERO.
+007700  77  UCG-COL                         PIC 9(03) COMP VALUE ZERO.
+007800  77  UCG-NEIGH-ROW                   PIC S9(04) COMP VALUE ZERO.
+007900  77  UCG-NEIGH-COL                   PIC S9(04) COMP VALUE ZERO.
+008000  77  UCG-DROW                        PIC S9(01) COMP VALUE ZERO.
+008100  77  UCG-DCOL                        PIC S9(01) COMP VALUE ZERO.
+008200  77  UCG-NEIGHBOR-COUNT              PIC 9(02) COMP VALUE ZERO.
+008300  77  UCG-CKPT-STATUS                 PIC X(02) VALUE SPACES.
+008400  77  UCG-CKPT-REMAINDER              PIC 9(02) COMP VALUE ZERO.
+008500  77  UCG-LIVE-INDEX                  PIC 9(05) COMP VALUE ZERO.
+008600  77  UCG-FIRST-CALL-SWITCH           PIC X(01) VALUE "Y".
+008700      88  UCG-FIRST-CALL-YES              VALUE "Y".
+008800      88  UCG-FIRST-CALL-NO                VALUE "N".
+008900  77  UCG-PATLIB-STATUS                PIC X(02) VALUE SPACES.
+009000  77  UCG-PATTERN-ROW                  PIC 9(03) COMP VALUE ZERO.
+009100  77  UCG-PATTERN-COL                  PIC 9(03) COMP VALUE ZERO.
+009200  77  UCG-ACT-IDX                      PIC 9(05) COMP VALUE ZERO.
+009300  77  UCG-CAND-IDX                     PIC 9(05) COMP VALUE ZERO.
+009400  77  UCG-CANDIDATE-COUNT              PIC 9(05) COMP VALUE ZERO.
+009500  77  UCG-NEW-ACTIVE-COUNT             PIC 9(05) COMP VALUE ZERO.
+009600*
+009700*** CANDIDATE LIST -- EVERY CELL THAT MUST BE RE-EVALUATED THIS
+009800*** I.E. EVERY LIVE CELL PLUS ITS EIGHT NEIGHBORS, WITH DUPLICATES
+009900*** SUPPRESSED BY UCG-TOUCHED-TABLE.
+010000  01  UCG-CANDIDATE-TABLE.
+010100      05  UCG-CANDIDATE-ENTRY OCCURS 10000 TIMES.
+010200          10  UCG-CAND-ROW            PIC 9(03) COMP.
+010300          10  UCG-CAND-COL            PIC 9(03) COMP.
+010400          10  UCG-CAND-NEXT-STATE     PIC X(01).
+010500*
+010600*** SCRATCH FLAG GRID -- "1" WHILE A CELL IS ALREADY ON THE
+010700*** LIST FOR THE TICK IN PROGRESS; CLEARED AS EACH CANDIDATE IS
+010800*** COMMITTED SO IT IS ALL "0" AGAIN BEFORE THE NEXT TICK BEGINS.
+010900  01  UCG-TOUCHED-TABLE.
+011000      05  UCG-TOUCHED-ROW-ENTRY OCCURS 100 TIMES.
+011100          10  UCG-TOUCHED-FLAG        PIC X(01) OCCURS 100 TIMES.
+011200*
+011300*** SCRATCH NEXT-GENERATION ACTIVE LIST, COPIED OVER
+011400*** ONCE EVERY CANDIDATE HAS BEEN COMMITTED.
+011500  01  UCG-NEW-ACTIVE-TABLE.
+011600      05  UCG-NEW-ACTIVE-ENTRY OCCURS 10000 TIMES.
+011700          10  UCG-NEW-ACTIVE-ROW      PIC 9(03) COMP.
+011800          10  UCG-NEW-ACTIVE-COL      PIC 9(03) COMP.
+011900*
+012000 PROCEDURE DIVISION.
+012100*------------------------------------------------------------*
+012200*    0000-MAINLINE -- ADVANCE THE GRID ONE GENERATION.        *
+012300*------------------------------------------------------------*
+012400 0000-MAINLINE.
+012500     IF UCG-FIRST-CALL-YES
+012600         PERFORM 1000-RESTORE-CHECKPOINT
+012700             THRU 1000-RESTORE-CHECKPOINT-EXIT
+012800         PERFORM 1300-REBUILD-ACTIVE-LIST
+012900             THRU 1300-REBUILD-ACTIVE-LIST-EXIT
+013000         SET UCG-FIRST-CALL-NO TO TRUE
+013100     END-IF.
+013200     IF GRID-LOAD-PATTERN-YES
+013300         PERFORM 1200-LOAD-PATTERN THRU 1200-LOAD-PATTERN-EXIT
+013400         PERFORM 1300-REBUILD-ACTIVE-LIST
+013500             THRU 1300-REBUILD-ACTIVE-LIST-EXIT
+013600         SET GRID-LOAD-PATTERN-NO TO TRUE
+013700     END-IF.
+013800     MOVE ZERO TO GRID-BIRTH-COUNT.
+013900     MOVE ZERO TO GRID-DEATH-COUNT.
+014000     PERFORM 2000-BUILD-CANDIDATE-LIST
+014100         THRU 2000-BUILD-CANDIDATE-LIST-EXIT.
+014200     PERFORM 3000-EVALUATE-CANDIDATE
+014300         THRU 3000-EVALUATE-CANDIDATE-EXIT
+014400         VARYING UCG-CAND-IDX FROM 1 BY 1
+014500             UNTIL UCG-CAND-IDX > UCG-CANDIDATE-COUNT.
+014600     MOVE ZERO TO UCG-NEW-ACTIVE-COUNT.
+014700     PERFORM 4000-COMMIT-CANDIDATE
+014800         THRU 4000-COMMIT-CANDIDATE-EXIT
+014900         VARYING UCG-CAND-IDX FROM 1 BY 1
+015000             UNTIL UCG-CAND-IDX > UCG-CANDIDATE-COUNT.
+015100     PERFORM 4300-REPLACE-ACTIVE-LIST
+015200         THRU 4300-REPLACE-ACTIVE-LIST-EXIT.
+015300     MOVE GRID-ACTIVE-COUNT TO GRID-POPULATION-COUNT.
+015400     ADD 1 TO GRID-GENERATION.
+015500     PERFORM 6000-CHECKPOINT-IF-DUE
+015600         THRU 6000-CHECKPOINT-IF-DUE-EXIT.
+015700 0000-MAINLINE-EXIT.
+015800     EXIT PROGRAM.
+015900*
+016000*------------------------------------------------------------*
+016100*    1000-RESTORE-CHECKPOINT -- ON THE FIRST CALL ONLY, RELOAD *
+016200*    A PRIOR RUN'S LIVE-CELL LIST IF A CHECKPOINT EXISTS.      *
+016300*------------------------------------------------------------*
+016400 1000-RESTORE-CHECKPOINT.
+016500     IF GRID-RESUME-YES
+016600         OPEN INPUT CHECKPOINT-FILE
+016700         IF UCG-CKPT-STATUS = "00"
+016800             READ CHECKPOINT-FILE
+016900                 NOT AT END
+017000                     MOVE CKPT-WIDTH TO GRID-WIDTH
+017100                     MOVE CKPT-HEIGHT TO GRID-HEIGHT
+017200                     MOVE CKPT-GENERATION TO GRID-GENERATION
+017300                     PERFORM 1100-RESTORE-LIVE-CELL
+017400                         THRU 1100-RESTORE-LIVE-CELL-EXIT
+017500                         VARYING UCG-LIVE-INDEX FROM 1 BY 1
+017600                             UNTIL UCG-LIVE-INDEX
+017700                                 > CKPT-LIVE-CELL-COUNT
+017800                                 OR UCG-LIVE-INDEX > 10000
+017900             END-READ
+018000             CLOSE CHECKPOINT-FILE
+018100         END-IF
+018200     END-IF.
+018300 1000-RESTORE-CHECKPOINT-EXIT.
+018400     EXIT.
+018500*
+018600 1100-RESTORE-LIVE-CELL.
+018700     IF CKPT-LIVE-ROW (UCG-LIVE-INDEX) >= 1
+018800        AND CKPT-LIVE-ROW (UCG-LIVE-INDEX) <= GRID-HEIGHT
+018900        AND CKPT-LIVE-COL (UCG-LIVE-INDEX) >= 1
+019000        AND CKPT-LIVE-COL (UCG-LIVE-INDEX) <= GRID-WIDTH
+019100         MOVE "1" TO GRID-CELL-STATE
+019200             (CKPT-LIVE-ROW (UCG-LIVE-INDEX)
+019300              CKPT-LIVE-COL (UCG-LIVE-INDEX))
+019400     END-IF.
+019500 1100-RESTORE-LIVE-CELL-EXIT.
+019600     EXIT.
+019700*
+019800*------------------------------------------------------------*
+019900*    1200-LOAD-PATTERN -- STAMP A NAMED LIBRARY PATTERN INTO   *
+020000*    THE GRID AT THE OPERATOR'S REQUEST.                       *
+020100*------------------------------------------------------------*
+020200 1200-LOAD-PATTERN.
+020300     MOVE GRID-PATTERN-NAME TO PATLIB-PATTERN-NAME.
+020400     OPEN INPUT PATTERN-LIBRARY-FILE.
+020500     IF UCG-PATLIB-STATUS = "00"
+020600         READ PATTERN-LIBRARY-FILE
+020700             INVALID KEY
+020800                 CONTINUE
+020900             NOT INVALID KEY
+021000                 PERFORM 1210-PLACE-PATTERN-CELL
+021100                     THRU 1210-PLACE-PATTERN-CELL-EXIT
+021200                     VARYING UCG-LIVE-INDEX FROM 1 BY 1
+021300                         UNTIL UCG-LIVE-INDEX
+021400                             > PATLIB-CELL-COUNT
+021500                             OR UCG-LIVE-INDEX > 500
+021600         END-READ
+021700         CLOSE PATTERN-LIBRARY-FILE
+021800     END-IF.
+021900 1200-LOAD-PATTERN-EXIT.
+022000     EXIT.
+022100*
+022200 1210-PLACE-PATTERN-CELL.
+022300     COMPUTE UCG-PATTERN-ROW =
+022400         PATLIB-CELL-ROW-OFFSET (UCG-LIVE-INDEX) + 1.
+022500     COMPUTE UCG-PATTERN-COL =
+022600         PATLIB-CELL-COL-OFFSET (UCG-LIVE-INDEX) + 1.
+022700     IF UCG-PATTERN-ROW >= 1 AND UCG-PATTERN-ROW <= GRID-HEIGHT
+022800        AND UCG-PATTERN-COL >= 1
+022900        AND UCG-PATTERN-COL <= GRID-WIDTH
+023000         MOVE "1" TO GRID-CELL-STATE
+023100             (UCG-PATTERN-ROW UCG-PATTERN-COL)
+023200     END-IF.
+023300 1210-PLACE-PATTERN-CELL-EXIT.
+023400     EXIT.
+023500*
+023600*------------------------------------------------------------*
+023700*    1300-REBUILD-ACTIVE-LIST -- SCAN THE WHOLE GRID ONCE TO   *
+023800*    REFRESH THE SPARSE ACTIVE-CELL LIST.  ONLY RUN AFTER A    *
+023900*    CHECKPOINT RESTORE OR A LIBRARY-PATTERN LOAD, BOTH OF     *
+024000*    WHICH STAMP CELLS DIRECTLY WITHOUT GOING THROUGH THE      *
+024100*    LIST -- NOT ON EVERY GENERATION.                          *
+024200*------------------------------------------------------------*
+024300 1300-REBUILD-ACTIVE-LIST.
+024400     MOVE ZERO TO GRID-ACTIVE-COUNT.
+024500     MOVE SPACES TO UCG-TOUCHED-TABLE.
+024600     INSPECT UCG-TOUCHED-TABLE REPLACING ALL SPACE BY "0".
+024700     PERFORM 1310-SCAN-ROW THRU 1310-SCAN-ROW-EXIT
+024800         VARYING UCG-ROW FROM 1 BY 1 UNTIL UCG-ROW > GRID-HEIGHT.
+024900 1300-REBUILD-ACTIVE-LIST-EXIT.
+025000     EXIT.
+025100*
+025200 1310-SCAN-ROW.
+025300     PERFORM 1320-SCAN-CELL THRU 1320-SCAN-CELL-EXIT
+025400         VARYING UCG-COL FROM 1 BY 1 UNTIL UCG-COL > GRID-WIDTH.
+025500 1310-SCAN-ROW-EXIT.
+025600     EXIT.
+025700*
+025800 1320-SCAN-CELL.
+025900     IF GRID-CELL-STATE (UCG-ROW UCG-COL) = "1"
+026000        AND GRID-ACTIVE-COUNT < 10000
+026100         ADD 1 TO GRID-ACTIVE-COUNT
+026200         MOVE UCG-ROW TO GRID-ACTIVE-ROW (GRID-ACTIVE-COUNT)
+026300         MOVE UCG-COL TO GRID-ACTIVE-COL (GRID-ACTIVE-COUNT)
+026400     END-IF.
+026500 1320-SCAN-CELL-EXIT.
+026600     EXIT.
+026700*
+026800*------------------------------------------------------------*
+026900*    2000-BUILD-CANDIDATE-LIST -- EVERY CURRENTLY LIVE CELL    *
+027000*    AND ITS EIGHT NEIGHBORS BECOMES A CANDIDATE FOR THIS      *
+027100*    TICK'S EVALUATION; UCG-TOUCHED-FLAG KEEPS A CELL SHARED   *
+027200*    BY SEVERAL LIVE NEIGHBORS FROM BEING ADDED TWICE.         *
+027300*------------------------------------------------------------*
+027400 2000-BUILD-CANDIDATE-LIST.
+027500     MOVE ZERO TO UCG-CANDIDATE-COUNT.
+027600     PERFORM 2010-ADD-ACTIVE-NEIGHBORHOOD
+027700         THRU 2010-ADD-ACTIVE-NEIGHBORHOOD-EXIT
+027800         VARYING UCG-ACT-IDX FROM 1 BY 1
+027900             UNTIL UCG-ACT-IDX > GRID-ACTIVE-COUNT.
+028000 2000-BUILD-CANDIDATE-LIST-EXIT.
+028100     EXIT.
+028200*
+028300 2010-ADD-ACTIVE-NEIGHBORHOOD.
+028400     MOVE GRID-ACTIVE-ROW (UCG-ACT-IDX) TO UCG-ROW.
+028500     MOVE GRID-ACTIVE-COL (UCG-ACT-IDX) TO UCG-COL.
+028600     PERFORM 2020-ADD-NEIGHBOR-CANDIDATE
+028700         THRU 2020-ADD-NEIGHBOR-CANDIDATE-EXIT
+028800         VARYING UCG-DROW FROM -1 BY 1 UNTIL UCG-DROW > 1
+028900             AFTER UCG-DCOL FROM -1 BY 1 UNTIL UCG-DCOL > 1.
+029000 2010-ADD-ACTIVE-NEIGHBORHOOD-EXIT.
+029100     EXIT.
+029200*
+029300 2020-ADD-NEIGHBOR-CANDIDATE.
+029400     COMPUTE UCG-NEIGH-ROW = UCG-ROW + UCG-DROW.
+029500     COMPUTE UCG-NEIGH-COL = UCG-COL + UCG-DCOL.
+029600     IF UCG-NEIGH-ROW >= 1 AND UCG-NEIGH-ROW <= GRID-HEIGHT
+029700        AND UCG-NEIGH-COL >= 1 AND UCG-NEIGH-COL <= GRID-WIDTH
+029800        AND UCG-TOUCHED-FLAG (UCG-NEIGH-ROW UCG-NEIGH-COL) = "0"
+029900        AND UCG-CANDIDATE-COUNT < 10000
+030000         MOVE "1" TO UCG-TOUCHED-FLAG
+030100             (UCG-NEIGH-ROW UCG-NEIGH-COL)
+030200         ADD 1 TO UCG-CANDIDATE-COUNT
+030300         MOVE UCG-NEIGH-ROW TO UCG-CAND-ROW (UCG-CANDIDATE-COUNT)
+030400         MOVE UCG-NEIGH-COL TO UCG-CAND-COL (UCG-CANDIDATE-COUNT)
+030500     END-IF.
+030600 2020-ADD-NEIGHBOR-CANDIDATE-EXIT.
+030700     EXIT.
+030800*
+030900*------------------------------------------------------------*
+031000*    3000-EVALUATE-CANDIDATE -- APPLY THE LIFE RULES TO ONE    *
+031100*    CANDIDATE CELL, LEAVING THE GRID UNCHANGED SO EVERY OTHER *
+031200*    CANDIDATE STILL SEES THE CURRENT GENERATION.              *
+031300*------------------------------------------------------------*
+031400 3000-EVALUATE-CANDIDATE.
+031500     MOVE UCG-CAND-ROW (UCG-CAND-IDX) TO UCG-ROW.
+031600     MOVE UCG-CAND-COL (UCG-CAND-IDX) TO UCG-COL.
+031700     PERFORM 2200-COUNT-NEIGHBORS THRU 2200-COUNT-NEIGHBORS-EXIT.
+031800     IF GRID-CELL-STATE (UCG-ROW UCG-COL) = "1"
+031900         IF UCG-NEIGHBOR-COUNT = 2 OR UCG-NEIGHBOR-COUNT = 3
+032000             MOVE "1" TO UCG-CAND-NEXT-STATE (UCG-CAND-IDX)
+032100         ELSE
+032200             MOVE "0" TO UCG-CAND-NEXT-STATE (UCG-CAND-IDX)
+032300             ADD 1 TO GRID-DEATH-COUNT
+032400         END-IF
+032500     ELSE
+032600         IF UCG-NEIGHBOR-COUNT = 3
+032700             MOVE "1" TO UCG-CAND-NEXT-STATE (UCG-CAND-IDX)
+032800             ADD 1 TO GRID-BIRTH-COUNT
+032900         ELSE
+033000             MOVE "0" TO UCG-CAND-NEXT-STATE (UCG-CAND-IDX)
+033100         END-IF
+033200     END-IF.
+033300 3000-EVALUATE-CANDIDATE-EXIT.
+033400     EXIT.
+033500*
+033600 2200-COUNT-NEIGHBORS.
+033700     MOVE ZERO TO UCG-NEIGHBOR-COUNT.
+033800     PERFORM 2210-CHECK-NEIGHBOR THRU 2210-CHECK-NEIGHBOR-EXIT
+033900         VARYING UCG-DROW FROM -1 BY 1 UNTIL UCG-DROW > 1
+034000             AFTER UCG-DCOL FROM -1 BY 1 UNTIL UCG-DCOL > 1.
+034100 2200-COUNT-NEIGHBORS-EXIT.
+034200     EXIT.
+034300*
+034400 2210-CHECK-NEIGHBOR.
+034500     IF UCG-DROW = 0 AND UCG-DCOL = 0
+034600         CONTINUE
+034700     ELSE
+034800         COMPUTE UCG-NEIGH-ROW = UCG-ROW + UCG-DROW
+034900         COMPUTE UCG-NEIGH-COL = UCG-COL + UCG-DCOL
+035000         IF UCG-NEIGH-ROW >= 1 AND UCG-NEIGH-ROW <= GRID-HEIGHT
+035100            AND UCG-NEIGH-COL >= 1 AND UCG-NEIGH-COL <= GRID-WIDTH
+035200            AND GRID-CELL-STATE
+035300                    (UCG-NEIGH-ROW UCG-NEIGH-COL) = "1"
+035400             ADD 1 TO UCG-NEIGHBOR-COUNT
+035500         END-IF
+035600     END-IF.
+035700 2210-CHECK-NEIGHBOR-EXIT.
+035800     EXIT.
+035900*
+036000*------------------------------------------------------------*
+036100*    4000-COMMIT-CANDIDATE -- WRITE ONE CANDIDATE'S NEXT STATE *
+036200*    INTO THE GRID, CLEAR ITS TOUCHED FLAG FOR THE NEXT TICK,  *
+036300*    AND, IF IT IS NOW ALIVE, ADD IT TO THE NEW ACTIVE LIST.   *
+036400*------------------------------------------------------------*
+036500 4000-COMMIT-CANDIDATE.
+036600     MOVE UCG-CAND-ROW (UCG-CAND-IDX) TO UCG-ROW.
+036700     MOVE UCG-CAND-COL (UCG-CAND-IDX) TO UCG-COL.
+036800     MOVE UCG-CAND-NEXT-STATE (UCG-CAND-IDX)
+036900         TO GRID-CELL-STATE (UCG-ROW UCG-COL).
+037000     MOVE "0" TO UCG-TOUCHED-FLAG (UCG-ROW UCG-COL).
+037100     IF UCG-CAND-NEXT-STATE (UCG-CAND-IDX) = "1"
+037200        AND UCG-NEW-ACTIVE-COUNT < 10000
+037300         ADD 1 TO UCG-NEW-ACTIVE-COUNT
+037400         MOVE UCG-ROW TO UCG-NEW-ACTIVE-ROW (UCG-NEW-ACTIVE-COUNT)
+037500         MOVE UCG-COL TO UCG-NEW-ACTIVE-COL (UCG-NEW-ACTIVE-COUNT)
+037600     END-IF.
+037700 4000-COMMIT-CANDIDATE-EXIT.
+037800     EXIT.
+037900*
+038000*------------------------------------------------------------*
+038100*    4300-REPLACE-ACTIVE-LIST -- THE NEW ACTIVE LIST BUILT BY  *
+038200*    4000-COMMIT-CANDIDATE BECOMES THE LIVE-CELL LIST FOR THE  *
+038300*    GENERATION THAT WAS JUST COMMITTED.                       *
+038400*------------------------------------------------------------*
+038500 4300-REPLACE-ACTIVE-LIST.
+038600     MOVE UCG-NEW-ACTIVE-COUNT TO GRID-ACTIVE-COUNT.
+038700     PERFORM 4310-COPY-ACTIVE-ENTRY
+038800         THRU 4310-COPY-ACTIVE-ENTRY-EXIT
+038900         VARYING UCG-CAND-IDX FROM 1 BY 1
+039000             UNTIL UCG-CAND-IDX > GRID-ACTIVE-COUNT.
+039100 4300-REPLACE-ACTIVE-LIST-EXIT.
+039200     EXIT.
+039300*
+039400 4310-COPY-ACTIVE-ENTRY.
+039500     MOVE UCG-NEW-ACTIVE-ROW (UCG-CAND-IDX)
+039600         TO GRID-ACTIVE-ROW (UCG-CAND-IDX).
+039700     MOVE UCG-NEW-ACTIVE-COL (UCG-CAND-IDX)
+039800         TO GRID-ACTIVE-COL (UCG-CAND-IDX).
+039900 4310-COPY-ACTIVE-ENTRY-EXIT.
+040000     EXIT.
+040100*
+040200*------------------------------------------------------------*
+040300*    6000-CHECKPOINT-IF-DUE -- EVERY TENTH GENERATION, RESAVE  *
+040400*    THE LIVE-CELL LIST SO A LONG RUN CAN BE RESTARTED.        *
+040500*------------------------------------------------------------*
+040600 6000-CHECKPOINT-IF-DUE.
+040700     DIVIDE GRID-GENERATION BY 10 GIVING UCG-LIVE-INDEX
+040800         REMAINDER UCG-CKPT-REMAINDER.
+040900     IF UCG-CKPT-REMAINDER = 0
+041000         PERFORM 6100-WRITE-CHECKPOINT
+041100             THRU 6100-WRITE-CHECKPOINT-EXIT
+041200     END-IF.
+041300 6000-CHECKPOINT-IF-DUE-EXIT.
+041400     EXIT.
+041500*
+041600 6100-WRITE-CHECKPOINT.
+041700     MOVE GRID-WIDTH TO CKPT-WIDTH.
+041800     MOVE GRID-HEIGHT TO CKPT-HEIGHT.
+041900     MOVE GRID-GENERATION TO CKPT-GENERATION.
+042000     IF GRID-ACTIVE-COUNT > 10000
+042100         MOVE 10000 TO CKPT-LIVE-CELL-COUNT
+042200     ELSE
+042300         MOVE GRID-ACTIVE-COUNT TO CKPT-LIVE-CELL-COUNT
+042400     END-IF.
+042500     PERFORM 6110-COPY-CKPT-CELL THRU 6110-COPY-CKPT-CELL-EXIT
+042600         VARYING UCG-LIVE-INDEX FROM 1 BY 1
+042700             UNTIL UCG-LIVE-INDEX > CKPT-LIVE-CELL-COUNT.
+042800     OPEN OUTPUT CHECKPOINT-FILE.
+042900     IF UCG-CKPT-STATUS NOT = "00"
+043000         DISPLAY "UNABLE TO OPEN CKPTFILE " UCG-CKPT-STATUS
+043100         STOP RUN
+043200     END-IF.
+043300     WRITE CKPT-RECORD.
+043400     CLOSE CHECKPOINT-FILE.
+043500 6100-WRITE-CHECKPOINT-EXIT.
+043600     EXIT.
+043700*
+043800 6110-COPY-CKPT-CELL.
+043900     MOVE GRID-ACTIVE-ROW (UCG-LIVE-INDEX)
+044000         TO CKPT-LIVE-ROW (UCG-LIVE-INDEX).
+044100     MOVE GRID-ACTIVE-COL (UCG-LIVE-INDEX)
+044200         TO CKPT-LIVE-COL (UCG-LIVE-INDEX).
+044300 6110-COPY-CKPT-CELL-EXIT.
+044400     EXIT.
