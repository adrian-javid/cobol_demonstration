@@ -0,0 +1,14 @@
+      *****************************************************************
+      * PATTERN-LIB.
+      * RECORD LAYOUT FOR THE NAMED STARTING-PATTERN LIBRARY (GLIDER,
+      * PULSAR, AND SO ON) LOADED BY App_updateCellGrid IN RESPONSE TO
+      * THE "L" KEYBOARD COMMAND.  KEYED BY PATTERN NAME.
+      *****************************************************************
+       01  PATLIB-RECORD.
+           05  PATLIB-PATTERN-NAME         PIC X(20).
+           05  PATLIB-WIDTH                PIC 9(03).
+           05  PATLIB-HEIGHT               PIC 9(03).
+           05  PATLIB-CELL-COUNT           PIC 9(05).
+           05  PATLIB-CELL-ENTRY OCCURS 500 TIMES.
+               10  PATLIB-CELL-ROW-OFFSET  PIC 9(03).
+               10  PATLIB-CELL-COL-OFFSET  PIC 9(03).
