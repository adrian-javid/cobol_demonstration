@@ -0,0 +1,48 @@
+000100 IDENTIFICATION DIVISION.
+000200  PROGRAM-ID. App_drawCellGrid.
+000300  AUTHOR. Me.
+000400  DATE-WRITTEN. 01/06/2025
+000500  DATE-COMPILED. 01/06/2025
+000600*
+000700*    MODIFICATION HISTORY
+000800*    --------------------
+000900*    01/06/2025  ME   ORIGINAL -- BUILDS THE CHARACTER CANVAS FROM
+001000*    01/06/2025  ME   THE LIVE-CELL GRID FOR App_renderCanvas.
+001100*
+001200 ENVIRONMENT DIVISION.
+001300  CONFIGURATION SECTION.
+001400   SOURCE-COMPUTER. Linux.
+001500   OBJECT-COMPUTER. Linux.
+001600  INPUT-OUTPUT SECTION.
+001700   FILE-CONTROL.
+001800   I-O-CONTROL.
+001900*
+002000 DATA DIVISION.
+002100  FILE SECTION.
+002200  WORKING-STORAGE SECTION.
+002300      COPY "grid_common.cpy".
+002400*
+002500  77  DCG-ROW                         PIC 9(03) COMP VALUE ZERO.
+002600  77  DCG-COL                         PIC 9(03) COMP VALUE ZERO.
+002700*
+002800 PROCEDURE DIVISION.
+002900 0000-MAINLINE.
+003000     PERFORM 1000-BUILD-ROW THRU 1000-BUILD-ROW-EXIT
+003100         VARYING DCG-ROW FROM 1 BY 1 UNTIL DCG-ROW > GRID-HEIGHT.
+003200 0000-MAINLINE-EXIT.
+003300     EXIT PROGRAM.
+003400*
+003500 1000-BUILD-ROW.
+003600     PERFORM 1100-BUILD-CELL THRU 1100-BUILD-CELL-EXIT
+003700         VARYING DCG-COL FROM 1 BY 1 UNTIL DCG-COL > GRID-WIDTH.
+003800 1000-BUILD-ROW-EXIT.
+003900     EXIT.
+004000*
+004100 1100-BUILD-CELL.
+004200     IF GRID-CELL-STATE (DCG-ROW DCG-COL) = "1"
+004300         MOVE "*" TO GRID-CANVAS-CHAR (DCG-ROW DCG-COL)
+004400     ELSE
+004500         MOVE "." TO GRID-CANVAS-CHAR (DCG-ROW DCG-COL)
+004600     END-IF.
+004700 1100-BUILD-CELL-EXIT.
+004800     EXIT.
