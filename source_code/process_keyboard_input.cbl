@@ -0,0 +1,136 @@
+000100 IDENTIFICATION DIVISION.
+000200  PROGRAM-ID. App_processKeyboardInput.
+000300  AUTHOR. Me.
+000400  DATE-WRITTEN. 01/06/2025
+000500  DATE-COMPILED. 01/06/2025
+000600*
+000700*    MODIFICATION HISTORY
+000800*    --------------------
+000900*    01/06/2025  ME   ORIGINAL -- READS ONE KEY AND APPLIES IT.
+001000*    08/09/2026  ME   ADDED THE "Q" QUIT COMMAND SO App_mainLoop'S
+001100*    08/09/2026  ME   PERFORM UNTIL CYCLE HAS A WAY TO STOP.
+001110*    08/09/2026  ME   VALIDATED EVERY KEYSTROKE AGAINST A TABLE
+001120*    08/09/2026  ME   OF LEGAL COMMANDS, LOGGING ANY REJECTED
+001130*    08/09/2026  ME   KEY WITH A TIMESTAMP TO THE ERROR LOG.
+001140*    08/09/2026  ME   ADDED THE "L" COMMAND, WHICH PROMPTS FOR A
+001150*    08/09/2026  ME   PATTERN NAME FOR App_updateCellGrid TO LOAD.
+001200*
+001300 ENVIRONMENT DIVISION.
+001400  CONFIGURATION SECTION.
+001500   SOURCE-COMPUTER. Linux.
+001600   OBJECT-COMPUTER. Linux.
+001700  INPUT-OUTPUT SECTION.
+001800   FILE-CONTROL.
+001810       SELECT KEY-ERROR-LOG-FILE ASSIGN TO "KEYERRLOG"
+001820           ORGANIZATION IS LINE SEQUENTIAL
+001830           FILE STATUS IS PKI-ERRLOG-STATUS.
+001900   I-O-CONTROL.
+002000*
+002100 DATA DIVISION.
+002200  FILE SECTION.
+002210  FD  KEY-ERROR-LOG-FILE.
+002220  01  KEY-ERROR-RECORD.
+002230      05  KEYERR-TIMESTAMP            PIC X(17).
+002240      05  FILLER                      PIC X(01) VALUE SPACE.
+002250      05  KEYERR-REJECTED-KEY         PIC X(01).
+002260      05  FILLER                      PIC X(01) VALUE SPACE.
+002270      05  KEYERR-MESSAGE              PIC X(20).
+002300  WORKING-STORAGE SECTION.
+002400      COPY "grid_common.cpy".
+002410*
+002420  01  PKI-VALID-KEY-VALUES.
+002430      05  FILLER                      PIC X(01) VALUE "Q".
+002435      05  FILLER                      PIC X(01) VALUE "L".
+002440      05  FILLER                      PIC X(01) VALUE SPACE.
+002450  01  PKI-VALID-KEY-TABLE REDEFINES PKI-VALID-KEY-VALUES.
+002460      05  PKI-VALID-KEY-ENTRY PIC X(01)
+002470              OCCURS 3 TIMES INDEXED BY PKI-KEY-IDX.
+002480*
+002490  77  PKI-ERRLOG-STATUS               PIC X(02) VALUE SPACES.
+002500  77  PKI-CURRENT-DATE                PIC 9(08) VALUE ZERO.
+002510  77  PKI-CURRENT-TIME                PIC 9(08) VALUE ZERO.
+002520  77  PKI-KEY-VALID-SWITCH            PIC X(01) VALUE "N".
+002530      88  PKI-KEY-IS-VALID                VALUE "Y".
+002540      88  PKI-KEY-IS-INVALID              VALUE "N".
+002550*
+002600 PROCEDURE DIVISION.
+002700 0000-MAINLINE.
+002800     PERFORM 2000-READ-KEY THRU 2000-READ-KEY-EXIT.
+002810     PERFORM 3000-VALIDATE-KEY THRU 3000-VALIDATE-KEY-EXIT.
+002820     IF PKI-KEY-IS-VALID
+002830         PERFORM 5000-APPLY-KEY THRU 5000-APPLY-KEY-EXIT
+002840     ELSE
+002850         PERFORM 4000-LOG-ERROR THRU 4000-LOG-ERROR-EXIT
+002860     END-IF.
+003000 0000-MAINLINE-EXIT.
+003100     EXIT PROGRAM.
+003200*
+003300 2000-READ-KEY.
+003400     MOVE SPACE TO GRID-KEY-PRESSED.
+003500     ACCEPT GRID-KEY-PRESSED.
+003600 2000-READ-KEY-EXIT.
+003700     EXIT.
+003800*
+003810*------------------------------------------------------------*
+003820*    3000-VALIDATE-KEY -- REJECT ANY KEY NOT IN THE LEGAL     *
+003830*    COMMAND TABLE.                                           *
+003840*------------------------------------------------------------*
+003850 3000-VALIDATE-KEY.
+003860     SET PKI-KEY-IS-INVALID TO TRUE.
+003870     SET PKI-KEY-IDX TO 1.
+003880     SEARCH PKI-VALID-KEY-ENTRY
+003890         AT END
+003891             CONTINUE
+003892         WHEN PKI-VALID-KEY-ENTRY (PKI-KEY-IDX) = GRID-KEY-PRESSED
+003893             SET PKI-KEY-IS-VALID TO TRUE
+003894     END-SEARCH.
+003895 3000-VALIDATE-KEY-EXIT.
+003896     EXIT.
+003897*
+003898*------------------------------------------------------------*
+003899*    4000-LOG-ERROR -- RECORD A REJECTED KEYSTROKE, WITH A    *
+003900*    TIMESTAMP, TO THE KEYSTROKE ERROR LOG.                   *
+003901*------------------------------------------------------------*
+003902 4000-LOG-ERROR.
+003903     ACCEPT PKI-CURRENT-DATE FROM DATE YYYYMMDD.
+003904     ACCEPT PKI-CURRENT-TIME FROM TIME.
+003905     MOVE SPACES TO KEY-ERROR-RECORD.
+003906     STRING PKI-CURRENT-DATE DELIMITED BY SIZE
+003907             "-" DELIMITED BY SIZE
+003908             PKI-CURRENT-TIME DELIMITED BY SIZE
+003909         INTO KEYERR-TIMESTAMP.
+003910     MOVE GRID-KEY-PRESSED TO KEYERR-REJECTED-KEY.
+003911     MOVE "REJECTED KEYSTROKE" TO KEYERR-MESSAGE.
+003912     OPEN EXTEND KEY-ERROR-LOG-FILE.
+003913     IF PKI-ERRLOG-STATUS = "35"
+003914         OPEN OUTPUT KEY-ERROR-LOG-FILE
+003915     END-IF.
+003916     WRITE KEY-ERROR-RECORD.
+003917     CLOSE KEY-ERROR-LOG-FILE.
+003918 4000-LOG-ERROR-EXIT.
+003919     EXIT.
+003920*
+003930 5000-APPLY-KEY.
+004000     EVALUATE GRID-KEY-PRESSED
+004100         WHEN "Q"
+004200             SET GRID-QUIT-YES TO TRUE
+004210         WHEN "L"
+004220             PERFORM 5100-PROMPT-PATTERN-NAME
+004230                 THRU 5100-PROMPT-PATTERN-NAME-EXIT
+004300         WHEN OTHER
+004400             CONTINUE
+004500     END-EVALUATE.
+004600 5000-APPLY-KEY-EXIT.
+004700     EXIT.
+004710*
+004720*------------------------------------------------------------*
+004730*    5100-PROMPT-PATTERN-NAME -- ASK THE OPERATOR WHICH        *
+004740*    LIBRARY PATTERN App_updateCellGrid SHOULD LOAD NEXT TICK.  *
+004750*------------------------------------------------------------*
+004760 5100-PROMPT-PATTERN-NAME.
+004770     DISPLAY "PATTERN NAME: ".
+004780     MOVE SPACES TO GRID-PATTERN-NAME.
+004790     ACCEPT GRID-PATTERN-NAME.
+004800     SET GRID-LOAD-PATTERN-YES TO TRUE.
+004810 5100-PROMPT-PATTERN-NAME-EXIT.
+004820     EXIT.
