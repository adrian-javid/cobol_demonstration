@@ -1,29 +1,325 @@
-000100
-000200 IDENTIFICATION DIVISION.
-000300  PROGRAM-ID. App_mainLoop.
-000400  AUTHOR. Me.
-000500  DATE-WRITTEN. 01/06/2025
-000600  DATE-COMPILED. 01/06/2025
-000700*
-000800 ENVIRONMENT DIVISION.
-000900  CONFIGURATION SECTION.
-001000   SOURCE-COMPUTER. Linux.
-001100   OBJECT-COMPUTER. Linux.
-001200  INPUT-OUTPUT SECTION.
-001300   FILE-CONTROL.
-001400   I-O-CONTROL.
-001500*
-001600 DATA DIVISION.
-001700  FILE SECTION.
-001800  WORKING-STORAGE SECTION.
-001900*
-002000  LINKAGE SECTION.
-002100  REPORT SECTION.
-002200  SCREEN SECTION.
-002300*
-002400 PROCEDURE DIVISION.
-002500     CALL "App_processEvents".
-002600     CALL "App_processKeyboardInput".
-002700     CALL "App_updateCellGrid".
-002800     CALL "App_drawCellGrid".
-002900     CALL "App_renderCanvas".
+000100 IDENTIFICATION DIVISION.
+000200  PROGRAM-ID. App_mainLoop.
+000300  AUTHOR. Me.
+000400  DATE-WRITTEN. 01/06/2025
+000500  DATE-COMPILED. 01/06/2025
+000600*
+000700*    MODIFICATION HISTORY
+000800*    --------------------
+000900*    01/06/2025  ME   ORIGINAL SINGLE-PASS SKELETON.
+001000*    08/09/2026  ME   ADDED THE MAIN PERFORM UNTIL CYCLE, RUNNING
+001100*    08/09/2026  ME   TICK AFTER TICK UNTIL THE KEYBOARD READER
+001200*    08/09/2026  ME   POSTS A QUIT COMMAND.
+001300*    08/09/2026  ME   ADDED THE GENERATION-STATISTICS REPORT,
+001400*    08/09/2026  ME   PRINTED ONE LINE PER TICK WITH A SUMMARY
+001500*    08/09/2026  ME   PAGE AT THE END OF THE RUN.
+001600*    08/09/2026  ME   ADDED A HEADLESS BATCH MODE, SELECTED BY A
+001700*    08/09/2026  ME   PARM CARD, THAT RUNS A FIXED NUMBER OF
+001800*    08/09/2026  ME   GENERATIONS WITH NO KEYBOARD OR DISPLAY.
+001900*    08/09/2026  ME   ADDED THE CALL TO App_exportGridCsv SO EACH
+002000*    08/09/2026  ME   TICK'S LIVE-CELL GRID IS ALSO WRITTEN OUT.
+002100*    08/09/2026  ME   WIDENED THE RUN-ID SO TWO RUNS STARTED IN A
+002200*    08/09/2026  ME   SAME SECOND DO NOT COLLIDE, WIDENED THE
+002300*    08/09/2026  ME   GENERATION COLUMNS ON THE STATS REPORT TO
+002400*    08/09/2026  ME   MATCH GRID-GENERATION'S FULL SIZE, AND ADDED
+002500*    08/09/2026  ME   A RESUME-FROM-CHECKPOINT PROMPT TO THE SETUP
+002600*    08/09/2026  ME   SCREEN SO A LEFTOVER CHECKPOINT DOES NOT
+002700*    08/09/2026  ME   SILENTLY OVERRIDE A FRESH OPERATOR SETUP.
+002800*    08/09/2026  ME   REPORT WRITER CANNOT SOURCE A FIELD THAT
+002900*    08/09/2026  ME   LIVES IN EXTERNAL STORAGE, SO THE DETAIL AND
+003000*    08/09/2026  ME   FINAL-FOOTING LINES NOW SOURCE FROM LOCAL
+003100*    08/09/2026  ME   COPIES OF THE COUNTERS INSTEAD, REFRESHED
+003200*    08/09/2026  ME   EACH TICK.  ALSO MOVED GRID-MAX-WIDTH AND
+003300*    08/09/2026  ME   GRID-MAX-HEIGHT'S VALUE CLAUSES OUT OF
+003400*    08/09/2026  ME   EXTERNAL STORAGE (WHICH GNUCOBOL IGNORES),
+003500*    08/09/2026  ME   INITIALIZED GRID-PATTERN-NAME TO SPACES SO
+003600*    08/09/2026  ME   AN UNLOADED RUN DOES NOT AUDIT-LOG RAW
+003700*    08/09/2026  ME   EXTERNAL STORAGE, AND ADDED A FILE STATUS
+003800*    08/09/2026  ME   CHECK ON THE STATS REPORT FILE'S OPEN.
+003900*    08/09/2026  ME   BATCH MODE NOW DEFAULTS TO GRID-RESUME-NO
+004000*    08/09/2026  ME   (A PARM CARD MUST ASK FOR "R" TO OVERRIDE)
+004100*    08/09/2026  ME   SO GRID-BATCH-GENERATIONS IS ALWAYS THE
+004200*    08/09/2026  ME   COUNT OF NEW GENERATIONS THIS RUN ADDS, NOT
+004300*    08/09/2026  ME   AN ABSOLUTE TARGET A LEFTOVER CHECKPOINT
+004400*    08/09/2026  ME   COULD ALREADY MEET ON ITS OWN.  ALSO
+004500*    08/09/2026  ME   REORDERED 1100-PARSE-RUN-PARM AHEAD OF THE
+004600*    08/09/2026  ME   SETUP SCREEN TO MATCH THEIR PARAGRAPH
+004700*    08/09/2026  ME   NUMBERS.
+004800*
+004900 ENVIRONMENT DIVISION.
+005000  CONFIGURATION SECTION.
+005100   SOURCE-COMPUTER. Linux.
+005200   OBJECT-COMPUTER. Linux.
+005300  INPUT-OUTPUT SECTION.
+005400   FILE-CONTROL.
+005500       SELECT RPT-STATS-FILE ASSIGN TO "STATSRPT"
+005600           ORGANIZATION IS LINE SEQUENTIAL
+005700           FILE STATUS IS ML-STATS-STATUS.
+005800       SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+005900           ORGANIZATION IS LINE SEQUENTIAL
+006000           FILE STATUS IS ML-AUDIT-STATUS.
+006100   I-O-CONTROL.
+006200*
+006300 DATA DIVISION.
+006400  FILE SECTION.
+006500  FD  RPT-STATS-FILE
+006600      REPORT IS GRID-STATS-REPORT.
+006700  FD  AUDIT-TRAIL-FILE.
+006800  01  AUDIT-RECORD.
+006900      05  AUDIT-RUN-ID                PIC X(16).
+007000      05  FILLER                      PIC X(01) VALUE SPACE.
+007100      05  AUDIT-START-TIMESTAMP       PIC X(17).
+007200      05  FILLER                      PIC X(01) VALUE SPACE.
+007300      05  AUDIT-OPERATOR-ID           PIC X(08).
+007400      05  FILLER                      PIC X(01) VALUE SPACE.
+007500      05  AUDIT-PATTERN-NAME          PIC X(20).
+007600      05  FILLER                      PIC X(01) VALUE SPACE.
+007700      05  AUDIT-FINAL-GENERATION      PIC 9(09).
+007800  WORKING-STORAGE SECTION.
+007900      COPY "grid_common.cpy".
+008000*
+008100  77  ML-SETUP-WIDTH                  PIC 999 VALUE 40.
+008200  77  ML-SETUP-HEIGHT                 PIC 999 VALUE 20.
+008300  77  ML-SETUP-TICK-DELAY             PIC 99999 VALUE 100.
+008400  77  ML-SETUP-RESUME                 PIC X(01) VALUE "Y".
+008500  77  ML-AUDIT-STATUS                 PIC X(02) VALUE SPACES.
+008600  77  ML-STATS-STATUS                 PIC X(02) VALUE SPACES.
+008700  77  ML-CURRENT-DATE                 PIC 9(08) VALUE ZERO.
+008800  77  ML-CURRENT-TIME                 PIC 9(08) VALUE ZERO.
+008900  77  ML-START-TIMESTAMP              PIC X(17) VALUE SPACES.
+009000
+009100*** LOCAL (NON-EXTERNAL) COPIES OF THE PER-TICK COUNTERS -- REPORT
+009200*** WRITER CANNOT SOURCE A DETAIL LINE FROM A FIELD THAT LIVES IN
+009300*** EXTERNAL STORAGE, SO THE REPORT SOURCES FROM THESE INSTEAD,
+009400*** REFRESHED EVERY TICK BY 2900-COPY-STATS-FOR-REPORT.
+009500  77  ML-RPT-GENERATION               PIC 9(09) COMP VALUE ZERO.
+009600  77  ML-RPT-POPULATION               PIC 9(05) COMP VALUE ZERO.
+009700  77  ML-RPT-BIRTHS                   PIC 9(05) COMP VALUE ZERO.
+009800  77  ML-RPT-DEATHS                   PIC 9(05) COMP VALUE ZERO.
+009900*
+010000 LINKAGE SECTION.
+010100 01  LK-PARM-DATA.
+010200     05  LK-PARM-LENGTH              PIC S9(04) COMP.
+010300     05  LK-PARM-TEXT                PIC X(20).
+010400 REPORT SECTION.
+010500 RD  GRID-STATS-REPORT
+010600     PAGE LIMIT 60 LINES
+010700     FIRST DETAIL 3
+010800     CONTROLS ARE FINAL.
+010900 01  TYPE PAGE HEADING.
+011000     05  LINE 1.
+011100         10  COLUMN 1  PIC X(28)
+011200             VALUE "CELL GRID GENERATION REPORT".
+011300     05  LINE 2.
+011400         10  COLUMN 1  PIC X(10) VALUE "GENERATION".
+011500         10  COLUMN 15 PIC X(10) VALUE "POPULATION".
+011600         10  COLUMN 27 PIC X(06) VALUE "BIRTHS".
+011700         10  COLUMN 35 PIC X(06) VALUE "DEATHS".
+011800 01  GRID-STATS-DETAIL TYPE DETAIL.
+011900     05  LINE PLUS 1.
+012000         10  COLUMN 1  PIC ZZZZZZZZ9 SOURCE ML-RPT-GENERATION.
+012100         10  COLUMN 15 PIC ZZZZ9  SOURCE ML-RPT-POPULATION.
+012200         10  COLUMN 27 PIC ZZZZ9  SOURCE ML-RPT-BIRTHS.
+012300         10  COLUMN 35 PIC ZZZZ9  SOURCE ML-RPT-DEATHS.
+012400 01  TYPE CONTROL FOOTING FINAL.
+012500     05  LINE PLUS 2.
+012600         10  COLUMN 1  PIC X(18) VALUE "FINAL GENERATION:".
+012700         10  COLUMN 21 PIC ZZZZZZZZ9 SOURCE ML-RPT-GENERATION.
+012800     05  LINE PLUS 1.
+012900         10  COLUMN 1  PIC X(18) VALUE "FINAL POPULATION:".
+013000         10  COLUMN 21 PIC ZZZZ9 SOURCE ML-RPT-POPULATION.
+013100 SCREEN SECTION.
+013200 01  ML-SETUP-SCREEN.
+013300     05  BLANK SCREEN.
+013400     05  LINE 1  COLUMN 1  VALUE "CELL GRID SETUP".
+013500     05  LINE 3  COLUMN 1  VALUE "GRID WIDTH  (1-100)      : ".
+013600     05  LINE 3  COLUMN 29 PIC 999   USING ML-SETUP-WIDTH.
+013700     05  LINE 4  COLUMN 1  VALUE "GRID HEIGHT (1-100)      : ".
+013800     05  LINE 4  COLUMN 29 PIC 999   USING ML-SETUP-HEIGHT.
+013900     05  LINE 5  COLUMN 1  VALUE "TICK DELAY  (MILLISECONDS): ".
+014000     05  LINE 5  COLUMN 29 PIC 99999 USING ML-SETUP-TICK-DELAY.
+014100     05  LINE 6  COLUMN 1  VALUE "RESUME FROM CHECKPOINT (Y/N): ".
+014200     05  LINE 6  COLUMN 32 PIC X     USING ML-SETUP-RESUME.
+014300*
+014400 PROCEDURE DIVISION USING LK-PARM-DATA.
+014500 0000-MAINLINE.
+014600     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+014700     OPEN OUTPUT RPT-STATS-FILE.
+014800     IF ML-STATS-STATUS NOT = "00"
+014900         DISPLAY "UNABLE TO OPEN STATSRPT " ML-STATS-STATUS
+015000         STOP RUN
+015100     END-IF.
+015200     INITIATE GRID-STATS-REPORT.
+015300     IF GRID-BATCH-MODE-YES
+015400         PERFORM 5000-BATCH-CYCLE
+015500                 THRU 5000-BATCH-CYCLE-EXIT
+015600             UNTIL GRID-GENERATION >= GRID-BATCH-GENERATIONS
+015700     ELSE
+015800         PERFORM 4000-INTERACTIVE-CYCLE
+015900                 THRU 4000-INTERACTIVE-CYCLE-EXIT
+016000             UNTIL GRID-QUIT-YES
+016100     END-IF.
+016200     TERMINATE GRID-STATS-REPORT.
+016300     CLOSE RPT-STATS-FILE.
+016400     PERFORM 9000-WRITE-AUDIT-RECORD
+016500         THRU 9000-WRITE-AUDIT-RECORD-EXIT.
+016600     STOP RUN.
+016700*
+016800*------------------------------------------------------------*
+016900*    9000-WRITE-AUDIT-RECORD -- ONE LINE PER INVOCATION,       *
+017000*    RECORDING WHO RAN THE PROGRAM, WHEN, WHAT PATTERN (IF     *
+017100*    ANY) WAS LOADED, AND HOW FAR THE RUN GOT.                 *
+017200*------------------------------------------------------------*
+017300 9000-WRITE-AUDIT-RECORD.
+017400     MOVE GRID-RUN-ID          TO AUDIT-RUN-ID.
+017500     MOVE ML-START-TIMESTAMP   TO AUDIT-START-TIMESTAMP.
+017600     MOVE GRID-OPERATOR-ID     TO AUDIT-OPERATOR-ID.
+017700     MOVE GRID-PATTERN-NAME    TO AUDIT-PATTERN-NAME.
+017800     MOVE GRID-GENERATION      TO AUDIT-FINAL-GENERATION.
+017900     OPEN EXTEND AUDIT-TRAIL-FILE.
+018000     IF ML-AUDIT-STATUS = "35"
+018100         OPEN OUTPUT AUDIT-TRAIL-FILE
+018200     END-IF.
+018300     WRITE AUDIT-RECORD.
+018400     CLOSE AUDIT-TRAIL-FILE.
+018500 9000-WRITE-AUDIT-RECORD-EXIT.
+018600     EXIT.
+018700 1000-INITIALIZE.
+018800     SET GRID-QUIT-NO TO TRUE.
+018900     SET GRID-LOAD-PATTERN-NO TO TRUE.
+019000     SET GRID-RESUME-YES TO TRUE.
+019100     MOVE SPACES TO GRID-PATTERN-NAME.
+019200     MOVE ZERO TO GRID-GENERATION.
+019300     MOVE 40 TO GRID-WIDTH.
+019400     MOVE 20 TO GRID-HEIGHT.
+019500     MOVE 100 TO GRID-TICK-DELAY.
+019600     PERFORM 1050-CAPTURE-RUN-IDENTITY
+019700         THRU 1050-CAPTURE-RUN-IDENTITY-EXIT.
+019800     PERFORM 1100-PARSE-RUN-PARM THRU 1100-PARSE-RUN-PARM-EXIT.
+019900     IF GRID-BATCH-MODE-NO
+020000         PERFORM 1200-SETUP-SCREEN THRU 1200-SETUP-SCREEN-EXIT
+020100     END-IF.
+020200 1000-INITIALIZE-EXIT.
+020300     EXIT.
+020400*
+020500*------------------------------------------------------------*
+020600*    1050-CAPTURE-RUN-IDENTITY -- STAMP A RUN-ID AND START     *
+020700*    TIMESTAMP FROM THE SYSTEM CLOCK, AND PICK UP THE          *
+020800*    OPERATOR ID FROM THE SESSION ENVIRONMENT, FOR THE AUDIT   *
+020900*    TRAIL RECORD WRITTEN WHEN THE RUN ENDS.                   *
+021000*------------------------------------------------------------*
+021100 1050-CAPTURE-RUN-IDENTITY.
+021200     ACCEPT ML-CURRENT-DATE FROM DATE YYYYMMDD.
+021300     ACCEPT ML-CURRENT-TIME FROM TIME.
+021400     STRING ML-CURRENT-DATE DELIMITED BY SIZE
+021500             ML-CURRENT-TIME DELIMITED BY SIZE
+021600         INTO GRID-RUN-ID.
+021700     STRING ML-CURRENT-DATE DELIMITED BY SIZE
+021800             "-" DELIMITED BY SIZE
+021900             ML-CURRENT-TIME DELIMITED BY SIZE
+022000         INTO ML-START-TIMESTAMP.
+022100     MOVE SPACES TO GRID-OPERATOR-ID.
+022200     ACCEPT GRID-OPERATOR-ID FROM ENVIRONMENT "USER".
+022300 1050-CAPTURE-RUN-IDENTITY-EXIT.
+022400     EXIT.
+022500*
+022600*------------------------------------------------------------*
+022700*    1100-PARSE-RUN-PARM -- A LEADING "B" IN THE PARM CARD     *
+022800*    SELECTS HEADLESS BATCH MODE; THE NEXT EIGHT DIGITS ARE    *
+022900*    THE NUMBER OF GENERATIONS TO RUN. A TRAILING "R" ASKS A   *
+023000*    BATCH RUN TO RESUME FROM A CHECKPOINT INSTEAD OF THE      *
+023100*    DEFAULT FRESH START -- WITHOUT IT, GRID-BATCH-GENERATIONS *
+023200*    IS THE COUNT OF NEW GENERATIONS THIS RUN ADDS, NOT AN     *
+023300*    ABSOLUTE TARGET A LEFTOVER CHECKPOINT COULD ALREADY MEET. *
+023400*------------------------------------------------------------*
+023500 1100-PARSE-RUN-PARM.
+023600     SET GRID-BATCH-MODE-NO TO TRUE.
+023700     MOVE ZERO TO GRID-BATCH-GENERATIONS.
+023800     IF LK-PARM-LENGTH > 0
+023900         IF LK-PARM-TEXT (1:1) = "B"
+024000             SET GRID-BATCH-MODE-YES TO TRUE
+024100             SET GRID-RESUME-NO TO TRUE
+024200             IF LK-PARM-LENGTH > 1
+024300                 MOVE LK-PARM-TEXT (2:8)
+024400                     TO GRID-BATCH-GENERATIONS
+024500             END-IF
+024600             IF LK-PARM-LENGTH > 9
+024700                 IF LK-PARM-TEXT (10:1) = "R"
+024800                     SET GRID-RESUME-YES TO TRUE
+024900                 END-IF
+025000             END-IF
+025100         END-IF
+025200     END-IF.
+025300 1100-PARSE-RUN-PARM-EXIT.
+025400     EXIT.
+025500*
+025600*------------------------------------------------------------*
+025700*    1200-SETUP-SCREEN -- LET THE OPERATOR KEY IN THE GRID     *
+025800*    WIDTH, HEIGHT, TICK DELAY, AND WHETHER TO RESUME FROM A   *
+025900*    LEFTOVER CHECKPOINT INSTEAD OF RUNNING WITH THE HARDCODED *
+026000*    DEFAULTS ABOVE.                                           *
+026100*------------------------------------------------------------*
+026200 1200-SETUP-SCREEN.
+026300     MOVE GRID-WIDTH      TO ML-SETUP-WIDTH.
+026400     MOVE GRID-HEIGHT     TO ML-SETUP-HEIGHT.
+026500     MOVE GRID-TICK-DELAY TO ML-SETUP-TICK-DELAY.
+026600     MOVE "Y"             TO ML-SETUP-RESUME.
+026700     DISPLAY ML-SETUP-SCREEN.
+026800     ACCEPT ML-SETUP-SCREEN.
+026900     IF ML-SETUP-WIDTH > 0 AND ML-SETUP-WIDTH <= GRID-MAX-WIDTH
+027000         MOVE ML-SETUP-WIDTH TO GRID-WIDTH
+027100     END-IF.
+027200     IF ML-SETUP-HEIGHT > 0 AND ML-SETUP-HEIGHT <= GRID-MAX-HEIGHT
+027300         MOVE ML-SETUP-HEIGHT TO GRID-HEIGHT
+027400     END-IF.
+027500     MOVE ML-SETUP-TICK-DELAY TO GRID-TICK-DELAY.
+027600     IF ML-SETUP-RESUME = "N"
+027700         SET GRID-RESUME-NO TO TRUE
+027800     ELSE
+027900         SET GRID-RESUME-YES TO TRUE
+028000     END-IF.
+028100 1200-SETUP-SCREEN-EXIT.
+028200     EXIT.
+028300*
+028400*------------------------------------------------------------*
+028500*    4000-INTERACTIVE-CYCLE -- ONE FRAME OF THE RUN,          *
+028600*    PERFORMED UNTIL THE KEYBOARD READER POSTS A QUIT.        *
+028700*------------------------------------------------------------*
+028800 4000-INTERACTIVE-CYCLE.
+028900     CALL "App_processEvents".
+029000     CALL "App_processKeyboardInput".
+029100     CALL "App_updateCellGrid".
+029200     CALL "App_drawCellGrid".
+029300     CALL "App_renderCanvas".
+029400     CALL "App_exportGridCsv".
+029500     PERFORM 2900-COPY-STATS-FOR-REPORT
+029600         THRU 2900-COPY-STATS-FOR-REPORT-EXIT.
+029700     GENERATE GRID-STATS-DETAIL.
+029800 4000-INTERACTIVE-CYCLE-EXIT.
+029900     EXIT.
+030000*
+030100*------------------------------------------------------------*
+030200*    5000-BATCH-CYCLE -- ONE GENERATION OF A HEADLESS RUN, NO  *
+030300*    KEYBOARD READ AND NO DISPLAY.                             *
+030400*------------------------------------------------------------*
+030500 5000-BATCH-CYCLE.
+030600     CALL "App_updateCellGrid".
+030700     PERFORM 2900-COPY-STATS-FOR-REPORT
+030800         THRU 2900-COPY-STATS-FOR-REPORT-EXIT.
+030900     GENERATE GRID-STATS-DETAIL.
+031000 5000-BATCH-CYCLE-EXIT.
+031100     EXIT.
+031200*
+031300*------------------------------------------------------------*
+031400*    2900-COPY-STATS-FOR-REPORT -- REFRESH THE LOCAL REPORT   *
+031500*    MIRRORS FROM THE EXTERNAL COUNTERS.  REPORT WRITER       *
+031600*    CANNOT SOURCE A DETAIL LINE DIRECTLY FROM EXTERNAL       *
+031700*    STORAGE, SO THIS RUNS JUST BEFORE EVERY GENERATE.        *
+031800*------------------------------------------------------------*
+031900 2900-COPY-STATS-FOR-REPORT.
+032000     MOVE GRID-GENERATION       TO ML-RPT-GENERATION.
+032100     MOVE GRID-POPULATION-COUNT TO ML-RPT-POPULATION.
+032200     MOVE GRID-BIRTH-COUNT      TO ML-RPT-BIRTHS.
+032300     MOVE GRID-DEATH-COUNT      TO ML-RPT-DEATHS.
+032400 2900-COPY-STATS-FOR-REPORT-EXIT.
+032500     EXIT.
