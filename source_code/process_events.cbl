@@ -0,0 +1,43 @@
+000100 IDENTIFICATION DIVISION.
+000200  PROGRAM-ID. App_processEvents.
+000300  AUTHOR. Me.
+000400  DATE-WRITTEN. 01/06/2025
+000500  DATE-COMPILED. 01/06/2025
+000600*
+000700*    MODIFICATION HISTORY
+000800*    --------------------
+000900*    01/06/2025  ME   ORIGINAL -- PLACEHOLDER FOR SYSTEM/TIMER
+001000*    01/06/2025  ME   EVENT HANDLING BETWEEN TICKS.
+001050*    08/09/2026  ME   PACES THE MAIN CYCLE BY THE TICK DELAY THE
+001060*    08/09/2026  ME   OPERATOR SET ON THE SETUP SCREEN.
+001070*    08/09/2026  ME   WIDENED THE SLEEP FIELD -- 9 DIGITS
+001080*    08/09/2026  ME   OVERFLOWED FOR ANY TICK DELAY OF A FULL
+001090*    08/09/2026  ME   SECOND OR MORE ONCE CONVERTED TO
+001095*    08/09/2026  ME   NANOSECONDS.
+001100*
+001200 ENVIRONMENT DIVISION.
+001300  CONFIGURATION SECTION.
+001400   SOURCE-COMPUTER. Linux.
+001500   OBJECT-COMPUTER. Linux.
+001600  INPUT-OUTPUT SECTION.
+001700   FILE-CONTROL.
+001800   I-O-CONTROL.
+001900*
+002000 DATA DIVISION.
+002100  FILE SECTION.
+002200  WORKING-STORAGE SECTION.
+002300      COPY "grid_common.cpy".
+002400*
+002450  77  PE-SLEEP-NANOSECONDS         PIC 9(11) COMP-5 VALUE ZERO.
+002460*
+002500 PROCEDURE DIVISION.
+002510*------------------------------------------------------------*
+002520*    0000-MAINLINE -- SLEEP FOR GRID-TICK-DELAY MILLISECONDS  *
+002530*    SO THE CANVAS DOES NOT SCROLL FASTER THAN THE OPERATOR   *
+002540*    CAN READ IT.                                             *
+002550*------------------------------------------------------------*
+002600 0000-MAINLINE.
+002650     COMPUTE PE-SLEEP-NANOSECONDS = GRID-TICK-DELAY * 1000000.
+002700     CALL "CBL_GC_NANOSLEEP" USING PE-SLEEP-NANOSECONDS.
+002800 0000-MAINLINE-EXIT.
+002900     EXIT PROGRAM.
